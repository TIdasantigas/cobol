@@ -12,27 +12,166 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS FUNC-CODIGO
+           ALTERNATE RECORD KEY IS FUNC-NOME WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FUNC-CARGO WITH DUPLICATES
            FILE STATUS IS WS-STATUS.
 
+           SELECT ARQ-DEPTO ASSIGN TO "DEPARTAMENTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPTO-CODIGO
+           FILE STATUS IS WS-STATUS-DEPTO.
+
+           SELECT ARQ-LOG ASSIGN TO "LOG_ALTERACOES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOG.
+
+           SELECT REL-FUNC ASSIGN TO "RELATORIO_FUNCIONARIOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-REL.
+
+           SELECT ARQ-CSV ASSIGN TO "FUNCIONARIOS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CSV.
+
+           SELECT ARQ-CARGO ASSIGN TO "CARGOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CARGO-NOME
+           FILE STATUS IS WS-STATUS-CARGO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-FUNC.
-       01  REG-FUNC.
-           05 FUNC-CODIGO        PIC 9(05).
-           05 FUNC-NOME          PIC X(40).
-           05 FUNC-CARGO         PIC X(25).
-           05 FUNC-DT-ADM        PIC 9(08).
-           05 FUNC-SALARIO       PIC 9(08)V99.
+           COPY REGFUNC.
+
+       FD  ARQ-DEPTO.
+       01  REG-DEPTO.
+           05 DEPTO-CODIGO       PIC X(05).
+           05 DEPTO-NOME         PIC X(30).
+           05 DEPTO-GERENTE      PIC 9(05).
+
+       FD  ARQ-LOG.
+       01  REG-LOG.
+           05 LOG-DATA-HORA      PIC X(14).
+           05 LOG-OPERADOR       PIC X(10).
+           05 LOG-OPERACAO       PIC X(01).
+           05 LOG-CODIGO         PIC 9(05).
+           05 LOG-CAMPO          PIC X(15).
+           05 LOG-VALOR-ANTES    PIC X(40).
+           05 LOG-VALOR-DEPOIS   PIC X(40).
+
+       FD  REL-FUNC.
+       01  LINHA-REL-FUNC        PIC X(83).
+
+       FD  ARQ-CSV.
+       01  LINHA-CSV             PIC X(200).
+
+       FD  ARQ-CARGO.
+       01  REG-CARGO.
+           05 CARGO-NOME         PIC X(25).
+           05 CARGO-SAL-MIN      PIC 9(08)V99.
+           05 CARGO-SAL-MAX      PIC 9(08)V99.
 
        WORKING-STORAGE SECTION.
        77  WS-STATUS             PIC XX.
-       77  WS-OPCAO              PIC X.
+           88 WS-REGISTRO-BLOQUEADO VALUE "51".
+       77  WS-STATUS-DEPTO       PIC XX.
+       77  WS-STATUS-LOG         PIC XX.
+       77  WS-TEMP-DEPTO         PIC X(05).
+       77  WS-DEPTO-VALIDO       PIC X.
+       77  WS-FIM-DEPTO          PIC X.
+       77  WS-SUBTOTAL-QTDE      PIC 9(05).
+       77  WS-SUBTOTAL-SALARIO   PIC 9(10)V99.
+       77  WS-TOTAL-GERAL-QTDE   PIC 9(05).
+       77  WS-TOTAL-GERAL-SAL    PIC 9(10)V99.
+       77  WS-TOTAL-DESLIGADOS   PIC 9(05).
+
+       77  WS-STATUS-REL         PIC XX.
+       77  WS-PAGINA-REL         PIC 999   VALUE 1.
+       77  WS-LINHAS-PAGINA-REL  PIC 99    VALUE 0.
+       77  WS-MAX-LINHAS-PAGINA  PIC 99    VALUE 20.
+       77  WS-TOTAL-REL-QTDE     PIC 9(05) VALUE 0.
+       77  WS-TOTAL-REL-SALARIO  PIC 9(10)V99 VALUE 0.
+
+       77  WS-STATUS-CSV         PIC XX.
+       77  WS-FIM-CSV            PIC X.
+       77  WS-CSV-CODIGO         PIC 9(05).
+       77  WS-CSV-NOME           PIC X(40).
+       77  WS-CSV-CARGO          PIC X(25).
+       77  WS-CSV-DATA-MASK      PIC X(10).
+       77  WS-CSV-SALARIO-STR    PIC X(15).
+       77  WS-CSV-SALARIO-ED     PIC ZZZZZZ9,99.
+       77  WS-TOTAL-CSV-EXPORT   PIC 9(05).
+       77  WS-TOTAL-CSV-NOVOS    PIC 9(05).
+       77  WS-TOTAL-CSV-ALTER    PIC 9(05).
+       77  WS-TOTAL-CSV-REJEIT   PIC 9(05).
+
+       77  WS-STATUS-CARGO       PIC XX.
+       77  WS-CARGO-VALIDO       PIC X.
+       77  WS-SALARIO-VALIDO     PIC X.
+
+       77  WS-BUSCA-TIPO         PIC X.
+       77  WS-BUSCA-TEXTO        PIC X(40).
+       77  WS-BUSCA-TAM          PIC 99.
+       77  WS-FIM-BUSCA          PIC X.
+       77  WS-TOTAL-BUSCA        PIC 9(05).
+
+       01  LINHA-REL-SEPARADORA  PIC X(80) VALUE ALL "-".
+
+       01  LINHA-REL-CABECALHO.
+           05 FILLER             PIC X(35) VALUE
+              "RELATORIO DE FUNCIONARIOS - PAGINA ".
+           05 LC-PAGINA          PIC ZZ9.
+           05 FILLER             PIC X(42) VALUE SPACES.
+
+       01  LINHA-REL-COLUNAS.
+           05 FILLER             PIC X(80) VALUE
+              "ID    NOME                                CARGO             DATA ADM   SALARIO".
+
+       01  LINHA-REL-DETALHE.
+           05 LR-CODIGO          PIC 9(05).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 LR-NOME            PIC X(35).
+           05 LR-CARGO           PIC X(17).
+           05 LR-DATA            PIC X(10).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 LR-SALARIO         PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  LINHA-REL-TOTAL.
+           05 FILLER             PIC X(15) VALUE "TOTAL GERAL:".
+           05 LT-QTDE            PIC ZZ.ZZ9.
+           05 FILLER             PIC X(10) VALUE " func., R$".
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 LT-SALARIO         PIC ZZZ.ZZZ.ZZ9,99.
+
+       77  WS-OPERADOR           PIC X(10).
+       77  WS-LOG-OPERACAO       PIC X.
+       77  WS-LOG-CAMPO          PIC X(15).
+       77  WS-LOG-ANTES          PIC X(40).
+       77  WS-LOG-DEPOIS         PIC X(40).
+       77  WS-LOG-NUM-EDITADO    PIC ZZZ.ZZZ.ZZ9,99.
+
+       77  WS-OLD-NOME           PIC X(40).
+       77  WS-OLD-CARGO          PIC X(25).
+       77  WS-OLD-DT-ADM         PIC 9(08).
+       77  WS-OLD-SALARIO        PIC 9(08)V99.
+       77  WS-OLD-DEPTO          PIC X(05).
+
+       77  WS-HOJE-AAAAMMDD      PIC 9(08).
+       01  WS-HOJE-DDMMAAAA.
+           05 WS-HOJE-DIA        PIC 99.
+           05 WS-HOJE-MES        PIC 99.
+           05 WS-HOJE-ANO        PIC 9999.
+       77  WS-OPCAO-NUM          PIC 99.
        77  WS-ENTER              PIC X.
        77  WS-PROX-CODIGO        PIC 9(05) VALUE 1.
        77  WS-FIM-ARQUIVO        PIC X.
        77  WS-TOTAL-REGISTROS    PIC 9(05).
        77  WS-VALOR-EDITADO      PIC ZZZ.ZZ9,99.
        77  WS-INPUT-SALARIO      PIC X(15).
+       77  WS-INPUT-SAL-MIN      PIC X(15).
+       77  WS-INPUT-SAL-MAX      PIC X(15).
        77  WS-CONFIRMA           PIC X.
        77  WS-LINHA              PIC 99.
        77  WS-CODIGO-BUSCA       PIC 9(05).
@@ -42,6 +181,10 @@
        77  WS-TEMP-DATA          PIC X(08).
        77  WS-TEMP-DATA-MASK     PIC X(10).
        77  WS-DATA-VALIDA        PIC X.
+       77  WS-VAL-DIA            PIC 99.
+       77  WS-VAL-MES            PIC 99.
+       77  WS-VAL-ANO            PIC 9999.
+       77  WS-VAL-DIAS-MES       PIC 99.
        
        01  WS-DATA-MASK.
            05 WS-DIA             PIC 99.
@@ -58,6 +201,15 @@
            05 WS-ANO-ED          PIC 9999.
 
        SCREEN SECTION.
+       01  TELA-LOGIN.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 10 VALUE "=======================================".
+           05 LINE 02 COL 10 VALUE "       SISTEMA DE GESTAO DE RH         ".
+           05 LINE 03 COL 10 VALUE "=======================================".
+           05 LINE 05 COL 10 VALUE "Identifique-se para continuar.".
+           05 LINE 07 COL 10 VALUE "Operador: ".
+           05 LINE 07 COL 20 PIC X(10) TO WS-OPERADOR.
+
        01  TELA-MENU.
            05 BLANK SCREEN.
            05 LINE 01 COL 10 VALUE "=======================================".
@@ -67,9 +219,17 @@
            05 LINE 06 COL 10 VALUE "2 - Alterar Funcionario".
            05 LINE 07 COL 10 VALUE "3 - Excluir Funcionario".
            05 LINE 08 COL 10 VALUE "4 - Listar Todos".
-           05 LINE 09 COL 10 VALUE "5 - Sair".
-           05 LINE 11 COL 10 VALUE "Escolha uma opcao: ".
-           05 COL PLUS 1 PIC X TO WS-OPCAO.
+           05 LINE 09 COL 10 VALUE "5 - Listar por Departamento".
+           05 LINE 10 COL 10 VALUE "6 - Reativar Funcionario".
+           05 LINE 11 COL 10 VALUE "7 - Imprimir Relatorio".
+           05 LINE 12 COL 10 VALUE "8 - Exportar CSV".
+           05 LINE 13 COL 10 VALUE "9 - Importar CSV".
+           05 LINE 14 COL 10 VALUE "10 - Buscar por Nome/Cargo".
+           05 LINE 15 COL 10 VALUE "11 - Cadastrar Departamento".
+           05 LINE 16 COL 10 VALUE "12 - Cadastrar Cargo".
+           05 LINE 17 COL 10 VALUE "13 - Sair".
+           05 LINE 18 COL 10 VALUE "Escolha uma opcao: ".
+           05 COL PLUS 1 PIC 99 TO WS-OPCAO-NUM.
 
        01  TELA-LIMPA.
            05 BLANK SCREEN.
@@ -77,6 +237,34 @@
            05 LINE 02 COL 10 VALUE "       SISTEMA DE GESTAO DE RH         ".
            05 LINE 03 COL 10 VALUE "=======================================".
 
+       01  TELA-CADASTRO-DEPTO.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 10 VALUE "=======================================".
+           05 LINE 02 COL 10 VALUE "     CADASTRO DE DEPARTAMENTO          ".
+           05 LINE 03 COL 10 VALUE "=======================================".
+           05 LINE 05 COL 10 VALUE "Codigo (5 posicoes): ".
+           05 LINE 05 COL 31 PIC X(05) TO DEPTO-CODIGO.
+           05 LINE 06 COL 10 VALUE "Nome: ".
+           05 LINE 06 COL 16 PIC X(30) TO DEPTO-NOME.
+           05 LINE 07 COL 10 VALUE "Codigo do Gerente: ".
+           05 LINE 07 COL 29 PIC 9(05) TO DEPTO-GERENTE.
+           05 LINE 09 COL 10 VALUE "Confirmar (S/N)? ".
+           05 LINE 09 COL 28 PIC X TO WS-CONFIRMA.
+
+       01  TELA-CADASTRO-CARGO.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 10 VALUE "=======================================".
+           05 LINE 02 COL 10 VALUE "     CADASTRO DE CARGO                 ".
+           05 LINE 03 COL 10 VALUE "=======================================".
+           05 LINE 05 COL 10 VALUE "Nome do Cargo: ".
+           05 LINE 05 COL 25 PIC X(25) TO CARGO-NOME.
+           05 LINE 06 COL 10 VALUE "Salario Minimo: R$ ".
+           05 LINE 06 COL 30 PIC X(15) TO WS-INPUT-SAL-MIN.
+           05 LINE 07 COL 10 VALUE "Salario Maximo: R$ ".
+           05 LINE 07 COL 30 PIC X(15) TO WS-INPUT-SAL-MAX.
+           05 LINE 09 COL 10 VALUE "Confirmar (S/N)? ".
+           05 LINE 09 COL 28 PIC X TO WS-CONFIRMA.
+
        01  TELA-INCLUSAO.
            05 BLANK SCREEN.
            05 LINE 01 COL 10 VALUE "=======================================".
@@ -92,8 +280,10 @@
            05 LINE 09 COL 29 PIC X(10) TO WS-TEMP-DATA-MASK.
            05 LINE 10 COL 10 VALUE "Salario: R$ ".
            05 LINE 10 COL 22 PIC X(15) TO WS-INPUT-SALARIO.
-           05 LINE 12 COL 10 VALUE "Confirmar (S/N)? ".
-           05 LINE 12 COL 28 PIC X TO WS-CONFIRMA.
+           05 LINE 11 COL 10 VALUE "Departamento: ".
+           05 LINE 11 COL 24 PIC X(05) TO FUNC-DEPTO.
+           05 LINE 13 COL 10 VALUE "Confirmar (S/N)? ".
+           05 LINE 13 COL 28 PIC X TO WS-CONFIRMA.
 
        01  TELA-LISTAGEM-CABECALHO.
            05 BLANK SCREEN.
@@ -103,20 +293,47 @@
            05 LINE 05 COL 01 VALUE "ID    NOME                CARGO           DATA          SALARIO".
            05 LINE 06 COL 01 VALUE "---------------------------------------------------------------".
 
+       01  TELA-BUSCA-CABECALHO.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 10 VALUE "=======================================".
+           05 LINE 02 COL 10 VALUE "     BUSCA DE FUNCIONARIOS             ".
+           05 LINE 03 COL 10 VALUE "=======================================".
+
+       01  TELA-LISTAGEM-DEPTO.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 10 VALUE "=======================================".
+           05 LINE 02 COL 10 VALUE "   FUNCIONARIOS POR DEPARTAMENTO       ".
+           05 LINE 03 COL 10 VALUE "=======================================".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM UNTIL WS-OPERADOR NOT = SPACES
+               DISPLAY TELA-LOGIN
+               ACCEPT TELA-LOGIN
+           END-PERFORM
            PERFORM ABRIR-ARQUIVO
-           PERFORM UNTIL WS-OPCAO = "5"
+           PERFORM UNTIL WS-OPCAO-NUM = 13
                DISPLAY TELA-MENU
                ACCEPT TELA-MENU
-               EVALUATE WS-OPCAO
-                   WHEN "1" PERFORM INCLUIR-FUNC
-                   WHEN "2" PERFORM ALTERAR-FUNC
-                   WHEN "3" PERFORM EXCLUIR-FUNC
-                   WHEN "4" PERFORM LISTAR-FUNC
+               EVALUATE WS-OPCAO-NUM
+                   WHEN 1 PERFORM INCLUIR-FUNC
+                   WHEN 2 PERFORM ALTERAR-FUNC
+                   WHEN 3 PERFORM EXCLUIR-FUNC
+                   WHEN 4 PERFORM LISTAR-FUNC
+                   WHEN 5 PERFORM LISTAR-POR-DEPTO
+                   WHEN 6 PERFORM REATIVAR-FUNC
+                   WHEN 7 PERFORM IMPRIMIR-FUNC
+                   WHEN 8 PERFORM EXPORTAR-CSV
+                   WHEN 9 PERFORM IMPORTAR-CSV
+                   WHEN 10 PERFORM BUSCAR-FUNC
+                   WHEN 11 PERFORM CADASTRAR-DEPTO
+                   WHEN 12 PERFORM CADASTRAR-CARGO
                END-EVALUATE
            END-PERFORM
            CLOSE ARQ-FUNC
+           CLOSE ARQ-DEPTO
+           CLOSE ARQ-CARGO
+           CLOSE ARQ-LOG
            STOP RUN.
 
        ABRIR-ARQUIVO.
@@ -127,14 +344,159 @@
                OPEN I-O ARQ-FUNC
            END-IF
            IF WS-STATUS NOT = "00" AND WS-STATUS NOT = "05"
-               DISPLAY "Erro ao abrir arquivo: " WS-STATUS 
+               DISPLAY "Erro ao abrir arquivo: " WS-STATUS
                        AT LINE 24 COL 10
                ACCEPT WS-ENTER AT LINE 24 COL 40
                STOP RUN
            END-IF
+
+           OPEN I-O ARQ-DEPTO
+           IF WS-STATUS-DEPTO = "35"
+               OPEN OUTPUT ARQ-DEPTO
+               CLOSE ARQ-DEPTO
+               OPEN I-O ARQ-DEPTO
+           END-IF
+           IF WS-STATUS-DEPTO NOT = "00" AND WS-STATUS-DEPTO NOT = "05"
+               DISPLAY "Erro ao abrir arquivo de departamentos: "
+                       WS-STATUS-DEPTO AT LINE 24 COL 10
+               ACCEPT WS-ENTER AT LINE 24 COL 55
+               STOP RUN
+           END-IF
+
+           OPEN I-O ARQ-CARGO
+           IF WS-STATUS-CARGO = "35"
+               OPEN OUTPUT ARQ-CARGO
+               CLOSE ARQ-CARGO
+               OPEN I-O ARQ-CARGO
+           END-IF
+           IF WS-STATUS-CARGO NOT = "00" AND WS-STATUS-CARGO NOT = "05"
+               DISPLAY "Erro ao abrir arquivo de cargos: "
+                       WS-STATUS-CARGO AT LINE 24 COL 10
+               ACCEPT WS-ENTER AT LINE 24 COL 55
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ARQ-LOG
+           IF WS-STATUS-LOG NOT = "00" AND WS-STATUS-LOG NOT = "05"
+               DISPLAY "Erro ao abrir log de alteracoes: "
+                       WS-STATUS-LOG AT LINE 24 COL 10
+               ACCEPT WS-ENTER AT LINE 24 COL 55
+               STOP RUN
+           END-IF
+
            PERFORM CALCULA-PROX-CODIGO.
+
+       GRAVA-LOG.
+      *> Registra uma linha de auditoria em LOG-ALTERACOES: quem
+      *> mexeu, quando, em qual funcionario/campo e os valores
+      *> antes/depois da mudanca.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LOG-DATA-HORA
+           MOVE WS-OPERADOR    TO LOG-OPERADOR
+           MOVE WS-LOG-OPERACAO TO LOG-OPERACAO
+           MOVE FUNC-CODIGO    TO LOG-CODIGO
+           MOVE WS-LOG-CAMPO   TO LOG-CAMPO
+           MOVE WS-LOG-ANTES   TO LOG-VALOR-ANTES
+           MOVE WS-LOG-DEPOIS  TO LOG-VALOR-DEPOIS
+           WRITE REG-LOG
+           IF WS-STATUS-LOG NOT = "00"
+               DISPLAY "AVISO: falha ao gravar log de auditoria: "
+                       WS-STATUS-LOG AT LINE 23 COL 01
+           END-IF.
+
+       OBTER-DATA-HOJE.
+      *> Data do sistema no formato DDMMAAAA, usado tanto para a
+      *> data de demissao quanto para validar datas futuras.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE-AAAAMMDD
+           MOVE WS-HOJE-AAAAMMDD(7:2) TO WS-HOJE-DIA
+           MOVE WS-HOJE-AAAAMMDD(5:2) TO WS-HOJE-MES
+           MOVE WS-HOJE-AAAAMMDD(1:4) TO WS-HOJE-ANO.
+
+       VALIDAR-DEPTO.
+      *> Confere se o codigo de departamento informado existe em
+      *> DEPARTAMENTOS.DAT antes de gravar/regravar o funcionario.
+           MOVE "N" TO WS-DEPTO-VALIDO
+           IF WS-TEMP-DEPTO NOT = SPACES
+               MOVE WS-TEMP-DEPTO TO DEPTO-CODIGO
+               READ ARQ-DEPTO
+               IF WS-STATUS-DEPTO = "00"
+                   MOVE "S" TO WS-DEPTO-VALIDO
+               END-IF
+           END-IF.
            
+       VALIDAR-CARGO.
+      *> Confere se FUNC-CARGO existe em CARGOS.DAT e se FUNC-SALARIO
+      *> esta dentro da faixa salarial cadastrada para o cargo, antes
+      *> de gravar/regravar o funcionario.
+           MOVE "N" TO WS-CARGO-VALIDO
+           MOVE "S" TO WS-SALARIO-VALIDO
+           MOVE FUNC-CARGO TO CARGO-NOME
+           READ ARQ-CARGO
+           IF WS-STATUS-CARGO = "00"
+               MOVE "S" TO WS-CARGO-VALIDO
+               IF FUNC-SALARIO < CARGO-SAL-MIN OR
+                  FUNC-SALARIO > CARGO-SAL-MAX
+                   MOVE "N" TO WS-SALARIO-VALIDO
+               END-IF
+           END-IF.
+
+       CADASTRAR-DEPTO.
+      *> Cadastra uma linha em DEPARTAMENTOS.DAT. Sem esta tela nao
+      *> ha nenhum jeito de popular a tabela que INCLUIR-FUNC/
+      *> ALTERAR-FUNC exigem para validar FUNC-DEPTO.
+           DISPLAY TELA-CADASTRO-DEPTO
+           ACCEPT TELA-CADASTRO-DEPTO
+
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+               WRITE REG-DEPTO
+               IF WS-STATUS-DEPTO = "00"
+                   DISPLAY "Departamento cadastrado com sucesso!"
+                           AT LINE 11 COL 10
+               ELSE
+                   DISPLAY "Erro ao gravar departamento: "
+                           WS-STATUS-DEPTO AT LINE 11 COL 10
+               END-IF
+           ELSE
+               DISPLAY "Cadastro cancelado" AT LINE 11 COL 10
+           END-IF
+
+           DISPLAY "Pressione Enter..." AT LINE 13 COL 10
+           ACCEPT WS-ENTER AT LINE 13 COL 30.
+
+       CADASTRAR-CARGO.
+      *> Cadastra uma linha em CARGOS.DAT. Sem esta tela nao ha
+      *> nenhum jeito de popular a tabela que INCLUIR-FUNC/
+      *> ALTERAR-FUNC exigem para validar FUNC-CARGO/FUNC-SALARIO.
+           DISPLAY TELA-CADASTRO-CARGO
+           ACCEPT TELA-CADASTRO-CARGO
+
+           MOVE FUNCTION NUMVAL(WS-INPUT-SAL-MIN) TO CARGO-SAL-MIN
+           MOVE FUNCTION NUMVAL(WS-INPUT-SAL-MAX) TO CARGO-SAL-MAX
+
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+               IF CARGO-SAL-MIN > CARGO-SAL-MAX
+                   DISPLAY "Salario minimo maior que o maximo!"
+                           AT LINE 11 COL 10
+               ELSE
+                   WRITE REG-CARGO
+                   IF WS-STATUS-CARGO = "00"
+                       DISPLAY "Cargo cadastrado com sucesso!"
+                               AT LINE 11 COL 10
+                   ELSE
+                       DISPLAY "Erro ao gravar cargo: "
+                               WS-STATUS-CARGO AT LINE 11 COL 10
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Cadastro cancelado" AT LINE 11 COL 10
+           END-IF
+
+           DISPLAY "Pressione Enter..." AT LINE 13 COL 10
+           ACCEPT WS-ENTER AT LINE 13 COL 30.
+
        VALIDAR-DATA.
+      *> Alem do formato numerico, confere se o dia existe no mes
+      *> informado (incluindo 29/02 so em ano bissexto) e recusa
+      *> datas futuras (comparando com a data do sistema).
            MOVE "S" TO WS-DATA-VALIDA
            IF WS-TEMP-DATA-MASK(1:2) NOT NUMERIC OR
               WS-TEMP-DATA-MASK(4:2) NOT NUMERIC OR
@@ -144,37 +506,128 @@
                MOVE WS-TEMP-DATA-MASK(1:2) TO WS-TEMP-DATA(1:2)
                MOVE WS-TEMP-DATA-MASK(4:2) TO WS-TEMP-DATA(3:2)
                MOVE WS-TEMP-DATA-MASK(7:4) TO WS-TEMP-DATA(5:4)
+
+               MOVE WS-TEMP-DATA-MASK(1:2) TO WS-VAL-DIA
+               MOVE WS-TEMP-DATA-MASK(4:2) TO WS-VAL-MES
+               MOVE WS-TEMP-DATA-MASK(7:4) TO WS-VAL-ANO
+
+               IF WS-VAL-MES < 1 OR WS-VAL-MES > 12
+                   MOVE "N" TO WS-DATA-VALIDA
+               ELSE
+                   PERFORM CALCULA-DIAS-MES
+                   IF WS-VAL-DIA < 1 OR WS-VAL-DIA > WS-VAL-DIAS-MES
+                       MOVE "N" TO WS-DATA-VALIDA
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-DATA-VALIDA = "S"
+               PERFORM OBTER-DATA-HOJE
+      *> Comparacao por componentes (ano, depois mes, depois dia):
+      *> comparar WS-TEMP-DATA e WS-HOJE-DDMMAAAA como strings nao
+      *> funciona porque ambas estao no formato DD-MM-AAAA, e uma
+      *> comparacao alfanumerica simples compararia o dia antes do
+      *> ano/mes, dando resultado errado.
+               IF WS-VAL-ANO > WS-HOJE-ANO
+                   MOVE "N" TO WS-DATA-VALIDA
+               ELSE
+                   IF WS-VAL-ANO = WS-HOJE-ANO
+                       IF WS-VAL-MES > WS-HOJE-MES
+                           MOVE "N" TO WS-DATA-VALIDA
+                       ELSE
+                           IF WS-VAL-MES = WS-HOJE-MES AND
+                              WS-VAL-DIA > WS-HOJE-DIA
+                               MOVE "N" TO WS-DATA-VALIDA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
+       CALCULA-DIAS-MES.
+           MOVE 31 TO WS-VAL-DIAS-MES
+           EVALUATE WS-VAL-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-VAL-DIAS-MES
+               WHEN 2
+                   IF FUNCTION MOD(WS-VAL-ANO, 400) = 0
+                       MOVE 29 TO WS-VAL-DIAS-MES
+                   ELSE
+                       IF FUNCTION MOD(WS-VAL-ANO, 100) = 0
+                           MOVE 28 TO WS-VAL-DIAS-MES
+                       ELSE
+                           IF FUNCTION MOD(WS-VAL-ANO, 4) = 0
+                               MOVE 29 TO WS-VAL-DIAS-MES
+                           ELSE
+                               MOVE 28 TO WS-VAL-DIAS-MES
+                           END-IF
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
        INCLUIR-FUNC.
            MOVE "N" TO WS-DATA-VALIDA
-           PERFORM UNTIL WS-DATA-VALIDA = "S"
+           MOVE "N" TO WS-DEPTO-VALIDO
+           MOVE "N" TO WS-CARGO-VALIDO
+           MOVE "N" TO WS-SALARIO-VALIDO
+           PERFORM UNTIL (WS-DATA-VALIDA = "S" AND WS-DEPTO-VALIDO = "S"
+                   AND WS-CARGO-VALIDO = "S" AND WS-SALARIO-VALIDO = "S")
+                   OR WS-CONFIRMA = "N" OR WS-CONFIRMA = "n"
                DISPLAY TELA-INCLUSAO
                ACCEPT TELA-INCLUSAO
-               
+
                PERFORM VALIDAR-DATA
                IF WS-DATA-VALIDA = "N"
-                   DISPLAY "Formato invalido! Use DD/MM/AAAA" 
-                           AT LINE 11 COL 10
-                   DISPLAY "Pressione Enter..." AT LINE 12 COL 10
-                   ACCEPT WS-ENTER AT LINE 12 COL 30
+                   DISPLAY "Data invalida, inexistente ou futura!"
+                           AT LINE 15 COL 10
                END-IF
-           END-PERFORM
-           
-           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
-               MOVE WS-PROX-CODIGO TO FUNC-CODIGO
-               MOVE WS-TEMP-DATA TO FUNC-DT-ADM
+
+               MOVE FUNC-DEPTO TO WS-TEMP-DEPTO
+               PERFORM VALIDAR-DEPTO
+               IF WS-DEPTO-VALIDO = "N"
+                   DISPLAY "Departamento invalido ou inexistente!"
+                           AT LINE 16 COL 10
+               END-IF
+
                IF WS-INPUT-SALARIO NOT = SPACES
-                   MOVE FUNCTION NUMVAL(WS-INPUT-SALARIO) 
+                   MOVE FUNCTION NUMVAL(WS-INPUT-SALARIO)
                        TO FUNC-SALARIO
                ELSE
                    MOVE ZERO TO FUNC-SALARIO
                END-IF
-               
-               WRITE REG-FUNC
+               PERFORM VALIDAR-CARGO
+               IF WS-CARGO-VALIDO = "N"
+                   DISPLAY "Cargo invalido ou inexistente na tabela!"
+                           AT LINE 17 COL 10
+               ELSE
+                   IF WS-SALARIO-VALIDO = "N"
+                       DISPLAY "Salario fora da faixa do cargo!"
+                               AT LINE 17 COL 10
+                   END-IF
+               END-IF
+
+               IF WS-DATA-VALIDA = "N" OR WS-DEPTO-VALIDO = "N"
+                  OR WS-CARGO-VALIDO = "N" OR WS-SALARIO-VALIDO = "N"
+                   DISPLAY "Pressione Enter..." AT LINE 18 COL 10
+                   ACCEPT WS-ENTER AT LINE 18 COL 30
+               END-IF
+           END-PERFORM
+
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+               MOVE WS-PROX-CODIGO TO FUNC-CODIGO
+               MOVE WS-TEMP-DATA TO FUNC-DT-ADM
+               MOVE "A" TO FUNC-STATUS
+               MOVE ZERO TO FUNC-DT-DEMISSAO
+
+               PERFORM TENTAR-GRAVAR
                IF WS-STATUS = "00"
                    PERFORM CALCULA-PROX-CODIGO
-                   DISPLAY "Registro incluido com sucesso!" 
+                   MOVE "I" TO WS-LOG-OPERACAO
+                   MOVE "INCLUSAO" TO WS-LOG-CAMPO
+                   MOVE SPACES TO WS-LOG-ANTES
+                   MOVE FUNC-NOME TO WS-LOG-DEPOIS
+                   PERFORM GRAVA-LOG
+                   DISPLAY "Registro incluido com sucesso!"
                            AT LINE 14 COL 10
                ELSE
                    DISPLAY "Erro ao gravar: " WS-STATUS 
@@ -189,56 +642,268 @@
 
        LISTAR-FUNC.
            DISPLAY TELA-LISTAGEM-CABECALHO
-           
+
            MOVE 0 TO WS-TOTAL-REGISTROS
+           MOVE 0 TO WS-TOTAL-DESLIGADOS
            MOVE 0 TO FUNC-CODIGO
            MOVE "N" TO WS-FIM-ARQUIVO
            MOVE 7 TO WS-LINHA
-           
+
            START ARQ-FUNC KEY NOT < FUNC-CODIGO
            IF WS-STATUS NOT = "00"
                DISPLAY "ARQUIVO VAZIO" AT LINE 07 COL 10
            ELSE
                PERFORM UNTIL WS-FIM-ARQUIVO = "S"
-                   READ ARQ-FUNC NEXT 
+                   READ ARQ-FUNC NEXT
                        AT END MOVE "S" TO WS-FIM-ARQUIVO
                        NOT AT END
-                           ADD 1 TO WS-TOTAL-REGISTROS
-                           MOVE FUNC-DT-ADM(1:2) TO WS-DIA
-                           MOVE FUNC-DT-ADM(3:2) TO WS-MES
-                           MOVE FUNC-DT-ADM(5:4) TO WS-ANO
-                           MOVE FUNC-SALARIO TO WS-VALOR-EDITADO
-                           
+                           IF FUNC-DESLIGADO
+                               ADD 1 TO WS-TOTAL-DESLIGADOS
+                           ELSE
+                               ADD 1 TO WS-TOTAL-REGISTROS
+                               MOVE FUNC-DT-ADM(1:2) TO WS-DIA
+                               MOVE FUNC-DT-ADM(3:2) TO WS-MES
+                               MOVE FUNC-DT-ADM(5:4) TO WS-ANO
+                               MOVE FUNC-SALARIO TO WS-VALOR-EDITADO
+
+                               DISPLAY FUNC-CODIGO      AT LINE WS-LINHA COL 01
+                               DISPLAY FUNC-NOME(1:18)  AT LINE WS-LINHA COL 07
+                               DISPLAY FUNC-CARGO(1:15) AT LINE WS-LINHA COL 27
+                               DISPLAY WS-DIA          AT LINE WS-LINHA COL 43
+                               DISPLAY "/"             AT LINE WS-LINHA COL 45
+                               DISPLAY WS-MES          AT LINE WS-LINHA COL 46
+                               DISPLAY "/"             AT LINE WS-LINHA COL 48
+                               DISPLAY WS-ANO          AT LINE WS-LINHA COL 49
+                               DISPLAY WS-VALOR-EDITADO AT LINE WS-LINHA COL 54
+
+                               ADD 1 TO WS-LINHA
+                               IF WS-LINHA > 20
+                                   DISPLAY "Enter para continuar..."
+                                           AT LINE 22 COL 10
+                                   ACCEPT WS-ENTER AT LINE 22 COL 35
+                                   DISPLAY TELA-LISTAGEM-CABECALHO
+                                   MOVE 7 TO WS-LINHA
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           DISPLAY "---------------------------------------------------------------"
+                   AT LINE WS-LINHA COL 01
+           ADD 1 TO WS-LINHA
+           DISPLAY "Total: " AT LINE WS-LINHA COL 01
+           DISPLAY WS-TOTAL-REGISTROS AT LINE WS-LINHA COL 08
+           DISPLAY " registro(s) ativo(s)" AT LINE WS-LINHA COL 14
+           ADD 1 TO WS-LINHA
+           DISPLAY "Pressione Enter..." AT LINE WS-LINHA COL 01
+           ACCEPT WS-ENTER AT LINE WS-LINHA COL 20
+
+           IF WS-TOTAL-DESLIGADOS > 0
+               PERFORM LISTAR-DESLIGADOS
+           END-IF.
+
+       LISTAR-DESLIGADOS.
+           DISPLAY TELA-LISTAGEM-CABECALHO
+           DISPLAY "FUNCIONARIOS DESLIGADOS" AT LINE 04 COL 01
+           MOVE 0 TO FUNC-CODIGO
+           MOVE "N" TO WS-FIM-ARQUIVO
+           MOVE 7 TO WS-LINHA
+
+           START ARQ-FUNC KEY NOT < FUNC-CODIGO
+           PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+               READ ARQ-FUNC NEXT
+                   AT END MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       IF FUNC-DESLIGADO
+                           MOVE FUNC-DT-DEMISSAO(1:2) TO WS-DIA
+                           MOVE FUNC-DT-DEMISSAO(3:2) TO WS-MES
+                           MOVE FUNC-DT-DEMISSAO(5:4) TO WS-ANO
                            DISPLAY FUNC-CODIGO      AT LINE WS-LINHA COL 01
                            DISPLAY FUNC-NOME(1:18)  AT LINE WS-LINHA COL 07
                            DISPLAY FUNC-CARGO(1:15) AT LINE WS-LINHA COL 27
-                           DISPLAY WS-DIA          AT LINE WS-LINHA COL 43
-                           DISPLAY "/"             AT LINE WS-LINHA COL 45
-                           DISPLAY WS-MES          AT LINE WS-LINHA COL 46
-                           DISPLAY "/"             AT LINE WS-LINHA COL 48
-                           DISPLAY WS-ANO          AT LINE WS-LINHA COL 49
-                           DISPLAY WS-VALOR-EDITADO AT LINE WS-LINHA COL 54
-                           
+                           DISPLAY "Desligado em "  AT LINE WS-LINHA COL 43
+                           DISPLAY WS-DIA           AT LINE WS-LINHA COL 56
+                           DISPLAY "/"              AT LINE WS-LINHA COL 58
+                           DISPLAY WS-MES           AT LINE WS-LINHA COL 59
+                           DISPLAY "/"              AT LINE WS-LINHA COL 61
+                           DISPLAY WS-ANO           AT LINE WS-LINHA COL 62
                            ADD 1 TO WS-LINHA
                            IF WS-LINHA > 20
-                               DISPLAY "Enter para continuar..." 
+                               DISPLAY "Enter para continuar..."
                                        AT LINE 22 COL 10
                                ACCEPT WS-ENTER AT LINE 22 COL 35
                                DISPLAY TELA-LISTAGEM-CABECALHO
                                MOVE 7 TO WS-LINHA
                            END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "Total: " AT LINE WS-LINHA COL 01
+           DISPLAY WS-TOTAL-DESLIGADOS AT LINE WS-LINHA COL 08
+           DISPLAY " desligado(s)" AT LINE WS-LINHA COL 14
+           DISPLAY "Pressione Enter..." AT LINE WS-LINHA COL 30
+           ACCEPT WS-ENTER AT LINE WS-LINHA COL 48.
+
+       IMPRIMIR-FUNC.
+      *> Gera um relatorio paginado de RELATORIO_FUNCIONARIOS.TXT a
+      *> partir do mesmo READ ARQ-FUNC NEXT usado em LISTAR-FUNC, mas
+      *> em arquivo (para impressao/envio) em vez de tela.
+           DISPLAY TELA-LIMPA
+           DISPLAY "Gerando relatorio..." AT LINE 05 COL 10
+
+           OPEN OUTPUT REL-FUNC
+           IF WS-STATUS-REL NOT = "00"
+               DISPLAY "Erro ao abrir arquivo de relatorio: "
+                       WS-STATUS-REL AT LINE 07 COL 10
+           ELSE
+               MOVE 1 TO WS-PAGINA-REL
+               MOVE 0 TO WS-TOTAL-REL-QTDE
+               MOVE 0 TO WS-TOTAL-REL-SALARIO
+               PERFORM GRAVA-CABECALHO-REL
+
+               MOVE 0 TO FUNC-CODIGO
+               MOVE "N" TO WS-FIM-ARQUIVO
+               START ARQ-FUNC KEY NOT < FUNC-CODIGO
+               IF WS-STATUS = "00"
+                   PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                       READ ARQ-FUNC NEXT
+                           AT END MOVE "S" TO WS-FIM-ARQUIVO
+                           NOT AT END
+                               IF FUNC-ATIVO
+                                   IF WS-LINHAS-PAGINA-REL >=
+                                      WS-MAX-LINHAS-PAGINA
+                                       PERFORM QUEBRA-PAGINA-REL
+                                   END-IF
+                                   PERFORM GRAVA-DETALHE-REL
+                               END-IF
+                   END-READ
+                   END-PERFORM
+               END-IF
+
+               PERFORM GRAVA-TOTAL-REL
+               CLOSE REL-FUNC
+               DISPLAY "Relatorio gerado em RELATORIO_FUNCIONARIOS.TXT"
+                       AT LINE 07 COL 10
+           END-IF
+
+           DISPLAY "Pressione Enter..." AT LINE 09 COL 10
+           ACCEPT WS-ENTER AT LINE 09 COL 30.
+
+       GRAVA-CABECALHO-REL.
+           MOVE WS-PAGINA-REL TO LC-PAGINA
+           MOVE LINHA-REL-CABECALHO TO LINHA-REL-FUNC
+           WRITE LINHA-REL-FUNC
+           MOVE LINHA-REL-COLUNAS TO LINHA-REL-FUNC
+           WRITE LINHA-REL-FUNC
+           MOVE LINHA-REL-SEPARADORA TO LINHA-REL-FUNC
+           WRITE LINHA-REL-FUNC
+           MOVE 0 TO WS-LINHAS-PAGINA-REL.
+
+       QUEBRA-PAGINA-REL.
+           ADD 1 TO WS-PAGINA-REL
+           PERFORM GRAVA-CABECALHO-REL.
+
+       GRAVA-DETALHE-REL.
+           MOVE FUNC-CODIGO      TO LR-CODIGO
+           MOVE FUNC-NOME        TO LR-NOME
+           MOVE FUNC-CARGO       TO LR-CARGO
+           MOVE FUNC-DT-ADM(1:2) TO WS-DIA
+           MOVE FUNC-DT-ADM(3:2) TO WS-MES
+           MOVE FUNC-DT-ADM(5:4) TO WS-ANO
+           MOVE WS-DATA-MASK     TO LR-DATA
+           MOVE FUNC-SALARIO     TO LR-SALARIO
+           MOVE LINHA-REL-DETALHE TO LINHA-REL-FUNC
+           WRITE LINHA-REL-FUNC
+
+           ADD 1 TO WS-LINHAS-PAGINA-REL
+           ADD 1 TO WS-TOTAL-REL-QTDE
+           ADD FUNC-SALARIO TO WS-TOTAL-REL-SALARIO.
+
+       GRAVA-TOTAL-REL.
+           MOVE LINHA-REL-SEPARADORA TO LINHA-REL-FUNC
+           WRITE LINHA-REL-FUNC
+           MOVE WS-TOTAL-REL-QTDE    TO LT-QTDE
+           MOVE WS-TOTAL-REL-SALARIO TO LT-SALARIO
+           MOVE LINHA-REL-TOTAL TO LINHA-REL-FUNC
+           WRITE LINHA-REL-FUNC.
+
+       LISTAR-POR-DEPTO.
+           DISPLAY TELA-LISTAGEM-DEPTO
+           MOVE 0 TO WS-TOTAL-GERAL-QTDE
+           MOVE 0 TO WS-TOTAL-GERAL-SAL
+           MOVE LOW-VALUES TO DEPTO-CODIGO
+           MOVE "N" TO WS-FIM-DEPTO
+           MOVE 5 TO WS-LINHA
+
+           START ARQ-DEPTO KEY NOT < DEPTO-CODIGO
+           IF WS-STATUS-DEPTO NOT = "00"
+               DISPLAY "NENHUM DEPARTAMENTO CADASTRADO" AT LINE 05 COL 10
+           ELSE
+               PERFORM UNTIL WS-FIM-DEPTO = "S"
+                   READ ARQ-DEPTO NEXT
+                       AT END MOVE "S" TO WS-FIM-DEPTO
+                       NOT AT END
+                           PERFORM LISTAR-FUNCIONARIOS-DO-DEPTO
                    END-READ
                END-PERFORM
            END-IF
-           
-           DISPLAY "---------------------------------------------------------------" 
-                   AT LINE WS-LINHA COL 01
+
+           DISPLAY "TOTAL GERAL: " AT LINE WS-LINHA COL 01
+           DISPLAY WS-TOTAL-GERAL-QTDE AT LINE WS-LINHA COL 14
+           DISPLAY " func., R$ " AT LINE WS-LINHA COL 20
+           MOVE WS-TOTAL-GERAL-SAL TO WS-VALOR-EDITADO
+           DISPLAY WS-VALOR-EDITADO AT LINE WS-LINHA COL 31
+           ADD 2 TO WS-LINHA
+           DISPLAY "Pressione Enter..." AT LINE WS-LINHA COL 01
+           ACCEPT WS-ENTER AT LINE WS-LINHA COL 20.
+
+       LISTAR-FUNCIONARIOS-DO-DEPTO.
+           MOVE DEPTO-CODIGO TO WS-TEMP-DEPTO
+           DISPLAY DEPTO-CODIGO AT LINE WS-LINHA COL 01
+           DISPLAY DEPTO-NOME   AT LINE WS-LINHA COL 08
            ADD 1 TO WS-LINHA
-           DISPLAY "Total: " AT LINE WS-LINHA COL 01
-           DISPLAY WS-TOTAL-REGISTROS AT LINE WS-LINHA COL 08
-           DISPLAY " registro(s)" AT LINE WS-LINHA COL 14
-           DISPLAY "Pressione Enter..." AT LINE WS-LINHA COL 30
-           ACCEPT WS-ENTER AT LINE WS-LINHA COL 48.
+
+           MOVE 0 TO WS-SUBTOTAL-QTDE
+           MOVE 0 TO WS-SUBTOTAL-SALARIO
+           MOVE 0 TO FUNC-CODIGO
+           MOVE "N" TO WS-FIM-ARQUIVO
+           START ARQ-FUNC KEY NOT < FUNC-CODIGO
+           IF WS-STATUS = "00"
+               PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                   READ ARQ-FUNC NEXT
+                       AT END MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           IF FUNC-DEPTO = WS-TEMP-DEPTO AND FUNC-ATIVO
+                               DISPLAY FUNC-CODIGO     AT LINE WS-LINHA COL 03
+                               DISPLAY FUNC-NOME(1:30) AT LINE WS-LINHA COL 09
+                               MOVE FUNC-SALARIO TO WS-VALOR-EDITADO
+                               DISPLAY WS-VALOR-EDITADO
+                                       AT LINE WS-LINHA COL 45
+                               ADD 1 TO WS-SUBTOTAL-QTDE
+                               ADD FUNC-SALARIO TO WS-SUBTOTAL-SALARIO
+                               ADD 1 TO WS-LINHA
+                               IF WS-LINHA > 20
+                                   DISPLAY "Enter para continuar..."
+                                           AT LINE 22 COL 10
+                                   ACCEPT WS-ENTER AT LINE 22 COL 35
+                                   DISPLAY TELA-LISTAGEM-DEPTO
+                                   MOVE 5 TO WS-LINHA
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           DISPLAY "  Subtotal: " AT LINE WS-LINHA COL 01
+           DISPLAY WS-SUBTOTAL-QTDE AT LINE WS-LINHA COL 14
+           DISPLAY " func., R$ " AT LINE WS-LINHA COL 20
+           MOVE WS-SUBTOTAL-SALARIO TO WS-VALOR-EDITADO
+           DISPLAY WS-VALOR-EDITADO AT LINE WS-LINHA COL 31
+           ADD 1 TO WS-LINHA
+           ADD WS-SUBTOTAL-QTDE TO WS-TOTAL-GERAL-QTDE
+           ADD WS-SUBTOTAL-SALARIO TO WS-TOTAL-GERAL-SAL.
 
        ALTERAR-FUNC.
            DISPLAY TELA-LIMPA
@@ -246,9 +911,15 @@
            ACCEPT WS-CODIGO-BUSCA AT LINE 05 COL 27
            
            MOVE WS-CODIGO-BUSCA TO FUNC-CODIGO
-           READ ARQ-FUNC
-           
+           PERFORM TENTAR-LER
+
            IF WS-STATUS = "00"
+               MOVE FUNC-NOME    TO WS-OLD-NOME
+               MOVE FUNC-CARGO   TO WS-OLD-CARGO
+               MOVE FUNC-DT-ADM  TO WS-OLD-DT-ADM
+               MOVE FUNC-SALARIO TO WS-OLD-SALARIO
+               MOVE FUNC-DEPTO   TO WS-OLD-DEPTO
+
                *> Formatar data para exibicao
                MOVE FUNC-DT-ADM(1:2) TO WS-DIA-ED
                MOVE FUNC-DT-ADM(3:2) TO WS-MES-ED
@@ -293,31 +964,109 @@
                DISPLAY "Novo Salario: " AT LINE 15 COL 10
                ACCEPT WS-INPUT-SALARIO AT LINE 15 COL 24
                
-               IF WS-INPUT-SALARIO NOT = SPACES 
-                   MOVE FUNCTION NUMVAL(WS-INPUT-SALARIO) 
+               IF WS-INPUT-SALARIO NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-INPUT-SALARIO)
                        TO FUNC-SALARIO
                END-IF
-               
-               DISPLAY "Confirmar alteracao (S/N)? " AT LINE 17 COL 10
-               ACCEPT WS-CONFIRMA AT LINE 17 COL 38
-               
+
+               IF WS-TEMP-CARGO NOT = SPACES OR
+                  WS-INPUT-SALARIO NOT = SPACES
+                   PERFORM VALIDAR-CARGO
+                   IF WS-CARGO-VALIDO = "N"
+                       IF WS-TEMP-CARGO NOT = SPACES
+                           DISPLAY
+                             "Cargo invalido! Mantendo cargo original."
+                             AT LINE 21 COL 10
+                           MOVE WS-OLD-CARGO TO FUNC-CARGO
+                       END-IF
+                   ELSE
+                       IF WS-SALARIO-VALIDO = "N"
+                           DISPLAY
+                             "Salario fora da faixa! Mantendo original."
+                             AT LINE 21 COL 10
+                           MOVE WS-OLD-SALARIO TO FUNC-SALARIO
+                       END-IF
+                   END-IF
+               END-IF
+
+               DISPLAY "Departamento: " AT LINE 16 COL 10
+               DISPLAY FUNC-DEPTO       AT LINE 16 COL 25
+               DISPLAY "Novo Departamento: " AT LINE 17 COL 10
+               ACCEPT WS-TEMP-DEPTO     AT LINE 17 COL 30
+
+               IF WS-TEMP-DEPTO NOT = SPACES
+                   PERFORM VALIDAR-DEPTO
+                   IF WS-DEPTO-VALIDO = "S"
+                       MOVE WS-TEMP-DEPTO TO FUNC-DEPTO
+                   ELSE
+                       DISPLAY "Departamento invalido! Mantendo original."
+                               AT LINE 18 COL 10
+                   END-IF
+               END-IF
+
+               DISPLAY "Confirmar alteracao (S/N)? " AT LINE 19 COL 10
+               ACCEPT WS-CONFIRMA AT LINE 19 COL 38
+
                IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
-                   REWRITE REG-FUNC
+                   PERFORM TENTAR-REGRAVAR
                    IF WS-STATUS = "00"
-                       DISPLAY "Alterado com sucesso!" AT LINE 19 COL 10
+                       PERFORM GRAVA-LOG-ALTERACOES
+                       DISPLAY "Alterado com sucesso!" AT LINE 20 COL 10
                    ELSE
-                       DISPLAY "Erro ao alterar: " WS-STATUS 
-                               AT LINE 19 COL 10
+                       DISPLAY "Erro ao alterar: " WS-STATUS
+                               AT LINE 20 COL 10
                    END-IF
                ELSE
-                   DISPLAY "Alteracao cancelada" AT LINE 19 COL 10
+                   DISPLAY "Alteracao cancelada" AT LINE 20 COL 10
                END-IF
            ELSE
                DISPLAY "Registro nao encontrado" AT LINE 07 COL 10
            END-IF
-           
-           DISPLAY "Pressione Enter..." AT LINE 21 COL 10
-           ACCEPT WS-ENTER AT LINE 21 COL 30.
+
+           DISPLAY "Pressione Enter..." AT LINE 22 COL 10
+           ACCEPT WS-ENTER AT LINE 22 COL 30.
+
+       GRAVA-LOG-ALTERACOES.
+      *> Compara o registro antes/depois da alteracao e grava uma
+      *> linha de log para cada campo que realmente mudou.
+           MOVE "A" TO WS-LOG-OPERACAO
+
+           IF FUNC-NOME NOT = WS-OLD-NOME
+               MOVE "NOME" TO WS-LOG-CAMPO
+               MOVE WS-OLD-NOME TO WS-LOG-ANTES
+               MOVE FUNC-NOME TO WS-LOG-DEPOIS
+               PERFORM GRAVA-LOG
+           END-IF
+
+           IF FUNC-CARGO NOT = WS-OLD-CARGO
+               MOVE "CARGO" TO WS-LOG-CAMPO
+               MOVE WS-OLD-CARGO TO WS-LOG-ANTES
+               MOVE FUNC-CARGO TO WS-LOG-DEPOIS
+               PERFORM GRAVA-LOG
+           END-IF
+
+           IF FUNC-DT-ADM NOT = WS-OLD-DT-ADM
+               MOVE "DATA ADMISSAO" TO WS-LOG-CAMPO
+               MOVE WS-OLD-DT-ADM TO WS-LOG-ANTES
+               MOVE FUNC-DT-ADM TO WS-LOG-DEPOIS
+               PERFORM GRAVA-LOG
+           END-IF
+
+           IF FUNC-SALARIO NOT = WS-OLD-SALARIO
+               MOVE "SALARIO" TO WS-LOG-CAMPO
+               MOVE WS-OLD-SALARIO TO WS-LOG-NUM-EDITADO
+               MOVE WS-LOG-NUM-EDITADO TO WS-LOG-ANTES
+               MOVE FUNC-SALARIO TO WS-LOG-NUM-EDITADO
+               MOVE WS-LOG-NUM-EDITADO TO WS-LOG-DEPOIS
+               PERFORM GRAVA-LOG
+           END-IF
+
+           IF FUNC-DEPTO NOT = WS-OLD-DEPTO
+               MOVE "DEPARTAMENTO" TO WS-LOG-CAMPO
+               MOVE WS-OLD-DEPTO TO WS-LOG-ANTES
+               MOVE FUNC-DEPTO TO WS-LOG-DEPOIS
+               PERFORM GRAVA-LOG
+           END-IF.
 
        EXCLUIR-FUNC.
            DISPLAY TELA-LIMPA
@@ -325,37 +1074,144 @@
            ACCEPT WS-CODIGO-BUSCA AT LINE 05 COL 27
            
            MOVE WS-CODIGO-BUSCA TO FUNC-CODIGO
-           READ ARQ-FUNC
-           
-           IF WS-STATUS = "00"
-               DISPLAY "DADOS DO REGISTRO:" AT LINE 07 COL 10
-               DISPLAY "NOME : "       AT LINE 08 COL 10
-               DISPLAY FUNC-NOME       AT LINE 08 COL 18
-               DISPLAY "CARGO: "       AT LINE 09 COL 10
-               DISPLAY FUNC-CARGO      AT LINE 09 COL 18
-               
-               DISPLAY "Confirma exclusao (S/N)?" AT LINE 11 COL 10
-               ACCEPT WS-CONFIRMA AT LINE 11 COL 36
-               
-               IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
-                   DELETE ARQ-FUNC
-                   IF WS-STATUS = "00"
-                       DISPLAY "REGISTRO EXCLUIDO!" AT LINE 13 COL 10
-                       PERFORM CALCULA-PROX-CODIGO
+           PERFORM TENTAR-LER
+
+           IF WS-STATUS = "00" AND FUNC-DESLIGADO
+               DISPLAY "FUNCIONARIO JA ESTA DESLIGADO" AT LINE 07 COL 10
+           ELSE
+               IF WS-STATUS = "00"
+                   DISPLAY "DADOS DO REGISTRO:" AT LINE 07 COL 10
+                   DISPLAY "NOME : "       AT LINE 08 COL 10
+                   DISPLAY FUNC-NOME       AT LINE 08 COL 18
+                   DISPLAY "CARGO: "       AT LINE 09 COL 10
+                   DISPLAY FUNC-CARGO      AT LINE 09 COL 18
+
+                   DISPLAY "Confirma exclusao (S/N)?" AT LINE 11 COL 10
+                   ACCEPT WS-CONFIRMA AT LINE 11 COL 36
+
+                   IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                       PERFORM OBTER-DATA-HOJE
+                       MOVE "D" TO FUNC-STATUS
+                       MOVE WS-HOJE-DDMMAAAA TO FUNC-DT-DEMISSAO
+                       PERFORM TENTAR-REGRAVAR
+                       IF WS-STATUS = "00"
+                           MOVE "E" TO WS-LOG-OPERACAO
+                           MOVE "EXCLUSAO" TO WS-LOG-CAMPO
+                           MOVE "A" TO WS-LOG-ANTES
+                           MOVE "D" TO WS-LOG-DEPOIS
+                           PERFORM GRAVA-LOG
+                           DISPLAY "FUNCIONARIO DESLIGADO!" AT LINE 13 COL 10
+                           PERFORM CALCULA-PROX-CODIGO
+                       ELSE
+                           DISPLAY "ERRO AO EXCLUIR: " WS-STATUS
+                                   AT LINE 13 COL 10
+                       END-IF
                    ELSE
-                       DISPLAY "ERRO AO EXCLUIR: " WS-STATUS 
-                               AT LINE 13 COL 10
+                       DISPLAY "EXCLUSAO CANCELADA" AT LINE 13 COL 10
                    END-IF
                ELSE
-                   DISPLAY "EXCLUSAO CANCELADA" AT LINE 13 COL 10
+                   DISPLAY "REGISTRO NAO ENCONTRADO" AT LINE 07 COL 10
                END-IF
-           ELSE
+           END-IF
+
+           DISPLAY "Pressione Enter..." AT LINE 15 COL 10
+           ACCEPT WS-ENTER AT LINE 15 COL 30.
+
+       REATIVAR-FUNC.
+           DISPLAY TELA-LIMPA
+           DISPLAY "ID para reativar: " AT LINE 05 COL 10
+           ACCEPT WS-CODIGO-BUSCA AT LINE 05 COL 28
+
+           MOVE WS-CODIGO-BUSCA TO FUNC-CODIGO
+           PERFORM TENTAR-LER
+
+           IF WS-STATUS NOT = "00"
                DISPLAY "REGISTRO NAO ENCONTRADO" AT LINE 07 COL 10
+           ELSE
+               IF FUNC-ATIVO
+                   DISPLAY "FUNCIONARIO JA ESTA ATIVO" AT LINE 07 COL 10
+               ELSE
+                   DISPLAY "NOME : " AT LINE 08 COL 10
+                   DISPLAY FUNC-NOME AT LINE 08 COL 18
+                   DISPLAY "CARGO: " AT LINE 09 COL 10
+                   DISPLAY FUNC-CARGO AT LINE 09 COL 18
+
+                   DISPLAY "Confirma reativacao (S/N)?" AT LINE 11 COL 10
+                   ACCEPT WS-CONFIRMA AT LINE 11 COL 39
+
+                   IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                       MOVE "A" TO FUNC-STATUS
+                       MOVE ZERO TO FUNC-DT-DEMISSAO
+                       PERFORM TENTAR-REGRAVAR
+                       IF WS-STATUS = "00"
+                           MOVE "A" TO WS-LOG-OPERACAO
+                           MOVE "REATIVACAO" TO WS-LOG-CAMPO
+                           MOVE "D" TO WS-LOG-ANTES
+                           MOVE "A" TO WS-LOG-DEPOIS
+                           PERFORM GRAVA-LOG
+                           DISPLAY "FUNCIONARIO REATIVADO!" AT LINE 13 COL 10
+                       ELSE
+                           DISPLAY "ERRO AO REATIVAR: " WS-STATUS
+                                   AT LINE 13 COL 10
+                       END-IF
+                   ELSE
+                       DISPLAY "REATIVACAO CANCELADA" AT LINE 13 COL 10
+                   END-IF
+               END-IF
            END-IF
-           
+
            DISPLAY "Pressione Enter..." AT LINE 15 COL 10
            ACCEPT WS-ENTER AT LINE 15 COL 30.
 
+       TENTAR-GRAVAR.
+      *> WRITE de REG-FUNC com retentativa quando o registro esta
+      *> bloqueado por outro operador (FILE STATUS "51"), em vez de
+      *> tratar isso como um erro generico.
+           WRITE REG-FUNC
+           PERFORM UNTIL NOT WS-REGISTRO-BLOQUEADO
+               DISPLAY "Registro em uso por outro operador!"
+                       AT LINE 20 COL 10
+               DISPLAY "Tentar novamente (S/N)? " AT LINE 21 COL 10
+               ACCEPT WS-CONFIRMA AT LINE 21 COL 34
+               IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   WRITE REG-FUNC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       TENTAR-REGRAVAR.
+      *> REWRITE de REG-FUNC com a mesma retentativa de TENTAR-GRAVAR.
+           REWRITE REG-FUNC
+           PERFORM UNTIL NOT WS-REGISTRO-BLOQUEADO
+               DISPLAY "Registro em uso por outro operador!"
+                       AT LINE 20 COL 10
+               DISPLAY "Tentar novamente (S/N)? " AT LINE 21 COL 10
+               ACCEPT WS-CONFIRMA AT LINE 21 COL 34
+               IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   REWRITE REG-FUNC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       TENTAR-LER.
+      *> READ de REG-FUNC com a mesma retentativa de TENTAR-GRAVAR,
+      *> ja que um registro tambem pode estar bloqueado para leitura
+      *> enquanto outro operador o esta regravando.
+           READ ARQ-FUNC
+           PERFORM UNTIL NOT WS-REGISTRO-BLOQUEADO
+               DISPLAY "Registro em uso por outro operador!"
+                       AT LINE 20 COL 10
+               DISPLAY "Tentar novamente (S/N)? " AT LINE 21 COL 10
+               ACCEPT WS-CONFIRMA AT LINE 21 COL 34
+               IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   READ ARQ-FUNC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        CALCULA-PROX-CODIGO.
            MOVE 1 TO WS-PROX-CODIGO
            MOVE 0 TO FUNC-CODIGO
@@ -376,4 +1232,262 @@
            ELSE
                MOVE 1 TO WS-PROX-CODIGO
            END-IF.
+
+       EXPORTAR-CSV.
+      *> Gera FUNCIONARIOS.CSV (codigo;nome;cargo;data;salario) para o
+      *> sistema de folha de pagamento externo, um funcionario ativo
+      *> por linha, mesmo READ ARQ-FUNC NEXT usado em LISTAR-FUNC.
+           DISPLAY TELA-LIMPA
+           DISPLAY "Exportando FUNCIONARIOS.CSV..." AT LINE 05 COL 10
+
+           OPEN OUTPUT ARQ-CSV
+           IF WS-STATUS-CSV NOT = "00"
+               DISPLAY "Erro ao abrir arquivo CSV: " WS-STATUS-CSV
+                       AT LINE 07 COL 10
+           ELSE
+               MOVE 0 TO WS-TOTAL-CSV-EXPORT
+               MOVE 0 TO FUNC-CODIGO
+               MOVE "N" TO WS-FIM-ARQUIVO
+               START ARQ-FUNC KEY NOT < FUNC-CODIGO
+               IF WS-STATUS = "00"
+                   PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+                       READ ARQ-FUNC NEXT
+                           AT END MOVE "S" TO WS-FIM-ARQUIVO
+                           NOT AT END
+                               IF FUNC-ATIVO
+                                   PERFORM GRAVA-LINHA-CSV
+                                   ADD 1 TO WS-TOTAL-CSV-EXPORT
+                               END-IF
+                   END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE ARQ-CSV
+               DISPLAY "Exportacao concluida: " AT LINE 07 COL 10
+               DISPLAY WS-TOTAL-CSV-EXPORT AT LINE 07 COL 30
+               DISPLAY " funcionario(s)" AT LINE 07 COL 36
+           END-IF
+
+           DISPLAY "Pressione Enter..." AT LINE 09 COL 10
+           ACCEPT WS-ENTER AT LINE 09 COL 30.
+
+       GRAVA-LINHA-CSV.
+      *> Layout fixo do req 005 (codigo;nome;cargo;data;salario) -
+      *> nao acrescentar campos aqui sem confirmar com o formato
+      *> aceito pelo sistema de folha externo que consome este CSV.
+           MOVE FUNC-DT-ADM(1:2) TO WS-DIA
+           MOVE FUNC-DT-ADM(3:2) TO WS-MES
+           MOVE FUNC-DT-ADM(5:4) TO WS-ANO
+           MOVE FUNC-SALARIO TO WS-CSV-SALARIO-ED
+           MOVE SPACES TO LINHA-CSV
+           STRING FUNC-CODIGO             DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  FUNCTION TRIM(FUNC-NOME) DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  FUNCTION TRIM(FUNC-CARGO) DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  WS-DATA-MASK            DELIMITED BY SIZE
+                  ";"                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SALARIO-ED) DELIMITED BY SIZE
+                  INTO LINHA-CSV
+           END-STRING
+           WRITE LINHA-CSV.
+
+       IMPORTAR-CSV.
+      *> Le FUNCIONARIOS.CSV no mesmo layout gerado por EXPORTAR-CSV e
+      *> aplica, por linha, o equivalente de INCLUIR-FUNC (codigo novo)
+      *> ou ALTERAR-FUNC (codigo ja existente), reaproveitando as
+      *> mesmas rotinas de validacao de data e de log de auditoria.
+           DISPLAY TELA-LIMPA
+           DISPLAY "Importando FUNCIONARIOS.CSV..." AT LINE 05 COL 10
+
+           OPEN INPUT ARQ-CSV
+           IF WS-STATUS-CSV NOT = "00"
+               DISPLAY "Erro ao abrir arquivo CSV: " WS-STATUS-CSV
+                       AT LINE 07 COL 10
+           ELSE
+               MOVE 0 TO WS-TOTAL-CSV-NOVOS
+               MOVE 0 TO WS-TOTAL-CSV-ALTER
+               MOVE 0 TO WS-TOTAL-CSV-REJEIT
+               MOVE "N" TO WS-FIM-CSV
+               PERFORM UNTIL WS-FIM-CSV = "S"
+                   READ ARQ-CSV
+                       AT END MOVE "S" TO WS-FIM-CSV
+                       NOT AT END
+                           PERFORM PROCESSA-LINHA-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-CSV
+               PERFORM CALCULA-PROX-CODIGO
+
+               DISPLAY "Importacao concluida." AT LINE 07 COL 10
+               DISPLAY WS-TOTAL-CSV-NOVOS AT LINE 08 COL 10
+               DISPLAY " incluido(s), " AT LINE 08 COL 16
+               DISPLAY WS-TOTAL-CSV-ALTER AT LINE 08 COL 30
+               DISPLAY " alterado(s), " AT LINE 08 COL 36
+               DISPLAY WS-TOTAL-CSV-REJEIT AT LINE 08 COL 50
+               DISPLAY " rejeitado(s) (cargo/salario/data invalido)"
+                       AT LINE 08 COL 56
+           END-IF
+
+           DISPLAY "Pressione Enter..." AT LINE 10 COL 10
+           ACCEPT WS-ENTER AT LINE 10 COL 30.
+
+       PROCESSA-LINHA-CSV.
+      *> Layout fixo do req 005 (codigo;nome;cargo;data;salario) - o
+      *> CSV nao carrega departamento, entao FUNC-DEPTO nao e tocado
+      *> na alteracao e fica em branco na inclusao, como antes de o
+      *> depto ter sido cogitado como 6o campo (ver IMPLEMENTATION_
+      *> STATUS.md).
+           UNSTRING LINHA-CSV DELIMITED BY ";"
+               INTO WS-CSV-CODIGO WS-CSV-NOME WS-CSV-CARGO
+                    WS-CSV-DATA-MASK WS-CSV-SALARIO-STR
+           END-UNSTRING
+
+           MOVE WS-CSV-CODIGO TO FUNC-CODIGO
+           PERFORM TENTAR-LER
+
+           IF WS-STATUS = "00"
+               MOVE FUNC-NOME    TO WS-OLD-NOME
+               MOVE FUNC-CARGO   TO WS-OLD-CARGO
+               MOVE FUNC-DT-ADM  TO WS-OLD-DT-ADM
+               MOVE FUNC-SALARIO TO WS-OLD-SALARIO
+               MOVE FUNC-DEPTO   TO WS-OLD-DEPTO
+
+               MOVE WS-CSV-NOME  TO FUNC-NOME
+               MOVE WS-CSV-CARGO TO FUNC-CARGO
+               MOVE WS-CSV-DATA-MASK TO WS-TEMP-DATA-MASK
+               PERFORM VALIDAR-DATA
+               IF WS-DATA-VALIDA = "S"
+                   MOVE WS-TEMP-DATA TO FUNC-DT-ADM
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-CSV-SALARIO-STR)
+                   TO FUNC-SALARIO
+
+               PERFORM VALIDAR-CARGO
+               IF WS-CARGO-VALIDO = "N" OR WS-SALARIO-VALIDO = "N"
+                   ADD 1 TO WS-TOTAL-CSV-REJEIT
+               ELSE
+                   PERFORM TENTAR-REGRAVAR
+                   IF WS-STATUS = "00"
+                       PERFORM GRAVA-LOG-ALTERACOES
+                       ADD 1 TO WS-TOTAL-CSV-ALTER
+                   END-IF
+               END-IF
+           ELSE
+               MOVE WS-CSV-NOME  TO FUNC-NOME
+               MOVE WS-CSV-CARGO TO FUNC-CARGO
+               MOVE WS-CSV-DATA-MASK TO WS-TEMP-DATA-MASK
+               PERFORM VALIDAR-DATA
+               IF WS-DATA-VALIDA = "S"
+                   MOVE WS-TEMP-DATA TO FUNC-DT-ADM
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-CSV-SALARIO-STR)
+                   TO FUNC-SALARIO
+               MOVE SPACES TO FUNC-DEPTO
+               MOVE "A" TO FUNC-STATUS
+               MOVE ZERO TO FUNC-DT-DEMISSAO
+
+               PERFORM VALIDAR-CARGO
+               IF WS-DATA-VALIDA = "N" OR WS-CARGO-VALIDO = "N"
+                  OR WS-SALARIO-VALIDO = "N"
+                   ADD 1 TO WS-TOTAL-CSV-REJEIT
+               ELSE
+                   PERFORM TENTAR-GRAVAR
+                   IF WS-STATUS = "00"
+                       MOVE "I" TO WS-LOG-OPERACAO
+                       MOVE "IMPORT-CSV" TO WS-LOG-CAMPO
+                       MOVE SPACES TO WS-LOG-ANTES
+                       MOVE FUNC-NOME TO WS-LOG-DEPOIS
+                       PERFORM GRAVA-LOG
+                       ADD 1 TO WS-TOTAL-CSV-NOVOS
+                   END-IF
+               END-IF
+           END-IF.
+
+       BUSCAR-FUNC.
+      *> Busca por prefixo de nome ou de cargo, usando as chaves
+      *> alternativas de FUNC-NOME/FUNC-CARGO em vez do codigo, para
+      *> localizar o FUNC-CODIGO a usar em Alterar/Excluir.
+           DISPLAY TELA-BUSCA-CABECALHO
+           DISPLAY "Buscar por (N)ome ou (C)argo? " AT LINE 05 COL 01
+           ACCEPT WS-BUSCA-TIPO AT LINE 05 COL 32
+           DISPLAY "Texto a buscar: " AT LINE 06 COL 01
+           ACCEPT WS-BUSCA-TEXTO AT LINE 06 COL 18
+
+           MOVE FUNCTION TRIM(WS-BUSCA-TEXTO) TO WS-BUSCA-TEXTO
+           COMPUTE WS-BUSCA-TAM = FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-BUSCA-TEXTO))
+
+           MOVE 0 TO WS-TOTAL-BUSCA
+           MOVE "N" TO WS-FIM-BUSCA
+           MOVE 8 TO WS-LINHA
+           DISPLAY "ID    NOME                CARGO           STATUS"
+                   AT LINE 07 COL 01
+
+           IF WS-BUSCA-TIPO = "N" OR WS-BUSCA-TIPO = "n"
+               MOVE SPACES TO FUNC-NOME
+               MOVE WS-BUSCA-TEXTO(1:WS-BUSCA-TAM) TO FUNC-NOME
+               START ARQ-FUNC KEY NOT < FUNC-NOME
+               IF WS-STATUS NOT = "00"
+                   MOVE "S" TO WS-FIM-BUSCA
+               END-IF
+               PERFORM UNTIL WS-FIM-BUSCA = "S"
+                   READ ARQ-FUNC NEXT
+                       AT END MOVE "S" TO WS-FIM-BUSCA
+                       NOT AT END
+                           IF FUNC-NOME(1:WS-BUSCA-TAM) NOT =
+                              WS-BUSCA-TEXTO(1:WS-BUSCA-TAM)
+                               MOVE "S" TO WS-FIM-BUSCA
+                           ELSE
+                               PERFORM EXIBE-RESULTADO-BUSCA
+                           END-IF
+                   END-READ
+               END-PERFORM
+           ELSE
+               IF WS-BUSCA-TIPO = "C" OR WS-BUSCA-TIPO = "c"
+                   MOVE SPACES TO FUNC-CARGO
+                   MOVE WS-BUSCA-TEXTO(1:WS-BUSCA-TAM) TO FUNC-CARGO
+                   START ARQ-FUNC KEY NOT < FUNC-CARGO
+                   IF WS-STATUS NOT = "00"
+                       MOVE "S" TO WS-FIM-BUSCA
+                   END-IF
+                   PERFORM UNTIL WS-FIM-BUSCA = "S"
+                       READ ARQ-FUNC NEXT
+                           AT END MOVE "S" TO WS-FIM-BUSCA
+                           NOT AT END
+                               IF FUNC-CARGO(1:WS-BUSCA-TAM) NOT =
+                                  WS-BUSCA-TEXTO(1:WS-BUSCA-TAM)
+                                   MOVE "S" TO WS-FIM-BUSCA
+                               ELSE
+                                   PERFORM EXIBE-RESULTADO-BUSCA
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Opcao de busca invalida" AT LINE 07 COL 01
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-LINHA
+           DISPLAY "Total encontrado: " AT LINE WS-LINHA COL 01
+           DISPLAY WS-TOTAL-BUSCA AT LINE WS-LINHA COL 20
+           ADD 1 TO WS-LINHA
+           DISPLAY "Pressione Enter..." AT LINE WS-LINHA COL 01
+           ACCEPT WS-ENTER AT LINE WS-LINHA COL 20.
+
+       EXIBE-RESULTADO-BUSCA.
+           DISPLAY FUNC-CODIGO      AT LINE WS-LINHA COL 01
+           DISPLAY FUNC-NOME(1:18)  AT LINE WS-LINHA COL 07
+           DISPLAY FUNC-CARGO(1:15) AT LINE WS-LINHA COL 26
+           DISPLAY FUNC-STATUS      AT LINE WS-LINHA COL 47
+           ADD 1 TO WS-TOTAL-BUSCA
+           ADD 1 TO WS-LINHA
+           IF WS-LINHA > 20
+               DISPLAY "Enter para continuar..." AT LINE 22 COL 10
+               ACCEPT WS-ENTER AT LINE 22 COL 35
+               DISPLAY TELA-BUSCA-CABECALHO
+               DISPLAY "ID    NOME                CARGO           STATUS"
+                       AT LINE 07 COL 01
+               MOVE 8 TO WS-LINHA
+           END-IF.
 		   
\ No newline at end of file
