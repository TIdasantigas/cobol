@@ -0,0 +1,253 @@
+      *> Calculo mensal de folha de pagamento a partir de
+      *> FUNCIONARIOS.DAT. Le ARQ-FUNC do inicio ao fim, aplica as
+      *> faixas de desconto no estilo INSS/IRRF sobre FUNC-SALARIO e
+      *> grava um relatorio de holerite por FUNC-CODIGO mais o total
+      *> da folha da empresa.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GERA-FOLHA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNC ASSIGN TO "FUNCIONARIOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FUNC-CODIGO
+           FILE STATUS IS WS-STATUS.
+
+           SELECT REL-FOLHA ASSIGN TO "FOLHA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNC.
+           COPY REGFUNC.
+
+       FD  REL-FOLHA.
+       01  LINHA-REL              PIC X(104).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS               PIC XX.
+       77  WS-STATUS-REL           PIC XX.
+       77  WS-FIM-ARQUIVO          PIC X       VALUE "N".
+       77  WS-COMPETENCIA          PIC 9(06).
+       77  WS-TOTAL-FUNCIONARIOS   PIC 9(05)   VALUE ZERO.
+       77  WS-TOTAL-BRUTO          PIC 9(10)V99 VALUE ZERO.
+       77  WS-TOTAL-INSS           PIC 9(10)V99 VALUE ZERO.
+       77  WS-TOTAL-IRRF           PIC 9(10)V99 VALUE ZERO.
+       77  WS-TOTAL-LIQUIDO        PIC 9(10)V99 VALUE ZERO.
+
+       77  WS-BASE-INSS            PIC 9(08)V99.
+       77  WS-DESC-INSS            PIC 9(08)V99.
+       77  WS-BASE-IRRF            PIC 9(08)V99.
+       77  WS-DESC-IRRF            PIC S9(08)V99.
+       77  WS-ALIQUOTA-IRRF        PIC 9V999.
+       77  WS-PARCELA-DEDUZIR      PIC 9(06)V99.
+       77  WS-SALARIO-LIQUIDO      PIC 9(08)V99.
+
+       01  WS-VALOR-EDITADO        PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  LINHA-CABECALHO-1.
+           05 FILLER               PIC X(80) VALUE
+              "RELATORIO DE FOLHA DE PAGAMENTO".
+
+       01  LINHA-COMPETENCIA.
+           05 FILLER               PIC X(13) VALUE "COMPETENCIA: ".
+           05 LC-MES               PIC 99.
+           05 FILLER               PIC X(01) VALUE "/".
+           05 LC-ANO               PIC 9999.
+
+       01  LINHA-CABECALHO-2.
+           05 FILLER               PIC X(104) VALUE
+              "COD.  NOME                                     SALARIO BRUTO       INSS         IRRF     SALARIO LIQUIDO".
+
+       01  LINHA-SEPARADORA.
+           05 FILLER               PIC X(80) VALUE ALL "-".
+
+       01  LINHA-DETALHE.
+           05 LD-CODIGO             PIC 9(05).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-NOME               PIC X(40).
+           05 LD-BRUTO              PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-INSS               PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-IRRF               PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LD-LIQUIDO            PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  LINHA-TOTAL.
+           05 FILLER                PIC X(15) VALUE "TOTAL EMPRESA:".
+           05 FILLER                PIC X(31) VALUE SPACES.
+           05 LT-BRUTO              PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LT-INSS               PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LT-IRRF               PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 LT-LIQUIDO            PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  LINHA-FUNCIONARIOS.
+           05 FILLER                PIC X(23) VALUE
+              "TOTAL DE FUNCIONARIOS: ".
+           05 LF-QTDE               PIC ZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM PROCESSA-FOLHA
+           PERFORM GRAVA-TOTAIS
+           PERFORM FECHAR-ARQUIVOS
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-FUNC
+           IF WS-STATUS NOT = "00"
+               DISPLAY "Erro ao abrir FUNCIONARIOS.DAT: " WS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REL-FOLHA
+           IF WS-STATUS-REL NOT = "00"
+               DISPLAY "Erro ao abrir FOLHA.TXT: " WS-STATUS-REL
+               CLOSE ARQ-FUNC
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-COMPETENCIA
+           MOVE WS-COMPETENCIA(5:2) TO LC-MES
+           MOVE WS-COMPETENCIA(1:4) TO LC-ANO
+
+           MOVE LINHA-CABECALHO-1 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LINHA-COMPETENCIA TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LINHA-CABECALHO-2 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LINHA-SEPARADORA TO LINHA-REL
+           WRITE LINHA-REL.
+
+       PROCESSA-FOLHA.
+           MOVE "N" TO WS-FIM-ARQUIVO
+           PERFORM UNTIL WS-FIM-ARQUIVO = "S"
+               READ ARQ-FUNC NEXT
+                   AT END MOVE "S" TO WS-FIM-ARQUIVO
+                   NOT AT END
+                       IF FUNC-ATIVO
+                           PERFORM CALCULA-INSS
+                           PERFORM CALCULA-IRRF
+                           COMPUTE WS-SALARIO-LIQUIDO =
+                                   FUNC-SALARIO - WS-DESC-INSS -
+                                   WS-DESC-IRRF
+                           PERFORM GRAVA-DETALHE
+                           PERFORM ACUMULA-TOTAIS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *> Faixas progressivas no estilo INSS: cada faixa incide apenas
+      *> sobre a parte do salario que cai dentro dela.
+       CALCULA-INSS.
+           MOVE FUNC-SALARIO TO WS-BASE-INSS
+           MOVE ZERO TO WS-DESC-INSS
+
+           IF WS-BASE-INSS > 0
+               IF WS-BASE-INSS <= 1412,00
+                   COMPUTE WS-DESC-INSS =
+                           WS-BASE-INSS * 0,075
+               ELSE
+                   COMPUTE WS-DESC-INSS = 1412,00 * 0,075
+                   IF WS-BASE-INSS <= 2666,68
+                       COMPUTE WS-DESC-INSS = WS-DESC-INSS +
+                               (WS-BASE-INSS - 1412,00) * 0,09
+                   ELSE
+                       COMPUTE WS-DESC-INSS = WS-DESC-INSS +
+                               (2666,68 - 1412,00) * 0,09
+                       IF WS-BASE-INSS <= 4000,03
+                           COMPUTE WS-DESC-INSS = WS-DESC-INSS +
+                                   (WS-BASE-INSS - 2666,68) * 0,12
+                       ELSE
+                           COMPUTE WS-DESC-INSS = WS-DESC-INSS +
+                                   (4000,03 - 2666,68) * 0,12
+                           IF WS-BASE-INSS <= 7786,02
+                               COMPUTE WS-DESC-INSS = WS-DESC-INSS +
+                                       (WS-BASE-INSS - 4000,03) *
+                                       0,14
+                           ELSE
+                               COMPUTE WS-DESC-INSS = WS-DESC-INSS +
+                                       (7786,02 - 4000,03) * 0,14
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Faixas progressivas no estilo IRRF, aplicadas sobre o
+      *> salario ja descontado do INSS, com parcela a deduzir por
+      *> faixa (tabela progressiva simplificada).
+       CALCULA-IRRF.
+           COMPUTE WS-BASE-IRRF = FUNC-SALARIO - WS-DESC-INSS
+
+           EVALUATE TRUE
+               WHEN WS-BASE-IRRF <= 2259,20
+                   MOVE 0,000 TO WS-ALIQUOTA-IRRF
+                   MOVE 0,00  TO WS-PARCELA-DEDUZIR
+               WHEN WS-BASE-IRRF <= 2826,65
+                   MOVE 0,075 TO WS-ALIQUOTA-IRRF
+                   MOVE 169,44 TO WS-PARCELA-DEDUZIR
+               WHEN WS-BASE-IRRF <= 3751,05
+                   MOVE 0,150 TO WS-ALIQUOTA-IRRF
+                   MOVE 381,44 TO WS-PARCELA-DEDUZIR
+               WHEN WS-BASE-IRRF <= 4664,68
+                   MOVE 0,225 TO WS-ALIQUOTA-IRRF
+                   MOVE 662,77 TO WS-PARCELA-DEDUZIR
+               WHEN OTHER
+                   MOVE 0,275 TO WS-ALIQUOTA-IRRF
+                   MOVE 896,00 TO WS-PARCELA-DEDUZIR
+           END-EVALUATE
+
+           COMPUTE WS-DESC-IRRF ROUNDED =
+                   (WS-BASE-IRRF * WS-ALIQUOTA-IRRF) -
+                   WS-PARCELA-DEDUZIR
+           IF WS-DESC-IRRF < 0
+               MOVE ZERO TO WS-DESC-IRRF
+           END-IF.
+
+       GRAVA-DETALHE.
+           MOVE FUNC-CODIGO       TO LD-CODIGO
+           MOVE FUNC-NOME         TO LD-NOME
+           MOVE FUNC-SALARIO      TO LD-BRUTO
+           MOVE WS-DESC-INSS      TO LD-INSS
+           MOVE WS-DESC-IRRF      TO LD-IRRF
+           MOVE WS-SALARIO-LIQUIDO TO LD-LIQUIDO
+           MOVE LINHA-DETALHE     TO LINHA-REL
+           WRITE LINHA-REL.
+
+       ACUMULA-TOTAIS.
+           ADD 1 TO WS-TOTAL-FUNCIONARIOS
+           ADD FUNC-SALARIO       TO WS-TOTAL-BRUTO
+           ADD WS-DESC-INSS       TO WS-TOTAL-INSS
+           ADD WS-DESC-IRRF       TO WS-TOTAL-IRRF
+           ADD WS-SALARIO-LIQUIDO TO WS-TOTAL-LIQUIDO.
+
+       GRAVA-TOTAIS.
+           MOVE LINHA-SEPARADORA TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE WS-TOTAL-BRUTO    TO LT-BRUTO
+           MOVE WS-TOTAL-INSS     TO LT-INSS
+           MOVE WS-TOTAL-IRRF     TO LT-IRRF
+           MOVE WS-TOTAL-LIQUIDO  TO LT-LIQUIDO
+           MOVE LINHA-TOTAL       TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE WS-TOTAL-FUNCIONARIOS TO LF-QTDE
+           MOVE LINHA-FUNCIONARIOS TO LINHA-REL
+           WRITE LINHA-REL.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ARQ-FUNC
+           CLOSE REL-FOLHA.
