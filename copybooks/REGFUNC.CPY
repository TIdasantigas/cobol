@@ -0,0 +1,13 @@
+      *> Layout do registro de FUNCIONARIOS.DAT, compartilhado entre
+      *> CRUD-FUNCIONARIOS e os programas batch que leem o mesmo arquivo.
+       01  REG-FUNC.
+           05 FUNC-CODIGO        PIC 9(05).
+           05 FUNC-NOME          PIC X(40).
+           05 FUNC-CARGO         PIC X(25).
+           05 FUNC-DT-ADM        PIC 9(08).
+           05 FUNC-SALARIO       PIC 9(08)V99.
+           05 FUNC-DEPTO         PIC X(05).
+           05 FUNC-STATUS        PIC X(01).
+               88 FUNC-ATIVO     VALUE "A".
+               88 FUNC-DESLIGADO VALUE "D".
+           05 FUNC-DT-DEMISSAO   PIC 9(08).
